@@ -0,0 +1,12 @@
+      *> ---------------------------------------------------------
+      *> customer-record.cpy
+      *>
+      *> record layout for the customer-master file, keyed on
+      *> cm-empno.  copied into the file section of any program
+      *> that opens customer-master.
+      *> ---------------------------------------------------------
+       01  cm-customer-record.
+           05  cm-empno              pic 9(05).
+           05  cm-name               pic x(30).
+           05  cm-age                pic 9(03).
+           05  cm-balance            pic 9(7)v99.
