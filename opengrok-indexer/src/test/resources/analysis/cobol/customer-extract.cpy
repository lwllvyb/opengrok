@@ -0,0 +1,13 @@
+      *> ---------------------------------------------------------
+      *> customer-extract.cpy
+      *>
+      *> fixed-width record written to the customer extract file for
+      *> the reporting warehouse load job.  field order and lengths
+      *> are a contract with that job - do not resequence or resize
+      *> without coordinating the change with warehouse load.
+      *> ---------------------------------------------------------
+       01  wx-customer-extract.
+           05  wx-name               pic x(30).
+           05  wx-age                pic 9(03).
+           05  wx-balance            pic 9(7)v99.
+           05  wx-empno              pic 9(05).
