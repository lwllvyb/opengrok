@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------
+      *> dept-param.cpy
+      *>
+      *> control-card record read once at the start of the run so
+      *> the department code driving the employees lookup can be
+      *> supplied by the job instead of compiled into the program.
+      *> ---------------------------------------------------------
+       01  dp-dept-param-record.
+           05  dp-dept-code          pic x(02).
+           05  filler                pic x(78).
