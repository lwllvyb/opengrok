@@ -0,0 +1,30 @@
+//SAMPFREE JOB (ACCTNO),'CUSTOMER UPDATE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* SAMPFREE - NIGHTLY CUSTOMER-MASTER BATCH UPDATE
+//*
+//* PARM ON THE EXEC STATEMENT IS THE RESTART EMPNO.  ON A NORMAL
+//* RUN PASS SPACES/ZERO SO THE PROGRAM STARTS AT RECORD ONE; ON A
+//* RESTART AFTER AN ABEND, SUPPLY THE EMPNO OF THE LAST CHECKPOINT
+//* RECORD WRITTEN TO THE CHKPOINT DATASET BELOW SO THE JOB PICKS
+//* UP WHERE IT LEFT OFF INSTEAD OF REPROCESSING THE WHOLE FILE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SAMPFREE,PARM='00000'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//DEPTPARM DD DSN=PROD.BATCH.CNTLCARD(DEPTCD),DISP=SHR
+//PRIORBAL DD DSN=PROD.CUSTOMER.PRIORBAL,DISP=SHR
+//PRIORNAM DD DSN=PROD.CUSTOMER.PRIORNAM,DISP=SHR
+//SQLREJ   DD DSN=PROD.BATCH.SQLREJ,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE)
+//EXCPRPT  DD SYSOUT=*
+//CHKPOINT DD DSN=PROD.BATCH.CHKPOINT,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE)
+//CUSTEXTR DD DSN=PROD.WHOUSE.CUSTOMER.EXTRACT,
+//         DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(10,10),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//* RESTART EXAMPLE - RERUN THE SAME STEP WITH THE LAST CHECKPOINT
+//* EMPNO SUBSTITUTED FOR THE PARM ABOVE, E.G. PARM='00437'
