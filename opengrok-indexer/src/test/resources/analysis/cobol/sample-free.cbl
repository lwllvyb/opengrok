@@ -1,23 +1,487 @@
-identification division.
-program-id. sample-free.
-*> Demonstrates free-format COBOL parsing.
-data division.
-working-storage section.
-01 ws-customer.
-   05 ws-name      pic x(30).
-   05 ws-age       pic 9(03).
-   05 ws-balance   pic 9(7)v99.
-   05 ws-empno     pic 9(05).
-procedure division.
-main-para.
-    move "JANE DOE" to ws-name.
-    move 31         to ws-age.
-    compute ws-balance = 2500.75 + 100.
-    move "She said ""hi""" to ws-name.
-    move 'JANE''S NAME'    to ws-name.
-    *> Embedded SQL block (exercises SQL_BLOCK state).
-    exec sql
-       select empno into :ws-empno from employees where dept = 'IT'
-    end-exec.
-    display ws-name.
-    stop run.
\ No newline at end of file
+      *> sample-free.cbl
+      *> Demonstrates free-format COBOL parsing.
+      *>
+      *> Daily customer-master batch update.  Reads the
+      *> customer-master file keyed on ws-empno and processes every
+      *> record on the file until end of file is reached.
+      *>
+      *> modification history
+      *>   2026-08-08  read customer-master record by record in a
+      *>               loop instead of moving one hardcoded record.
+      *>   2026-08-08  check sqlcode after the empno lookup and route
+      *>               failures to a reject file.
+      *>   2026-08-08  reconcile the new balance against the prior
+      *>               period and flag swings over tolerance.
+      *>   2026-08-08  add checkpoint/restart so an abending run can
+      *>               resume from the last empno checkpointed
+      *>               instead of reprocessing the whole file.
+      *>   2026-08-08  accumulate and print end-of-run control totals
+      *>               so operations can tie out the run.
+      *>   2026-08-08  edit ws-age against a sane range and divert
+      *>               out-of-range records to the exceptions report.
+      *>   2026-08-08  read the department code from a control card
+      *>               instead of compiling it in, so month-end can
+      *>               drive the job one department at a time.
+      *>   2026-08-08  log every change to ws-name to an audit file
+      *>               with the old value, new value, and timestamp.
+      *>   2026-08-08  write a fixed-width extract record per customer
+      *>               for the warehouse load job to pick up.
+      *>   2026-08-08  fetch the department employee list once with a
+      *>               cursor instead of a select per customer, and
+      *>               match empno against that table in memory.
+       >>source format free
+       identification division.
+       program-id. sample-free.
+       environment division.
+       input-output section.
+       file-control.
+           select customer-master assign to "CUSTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is cm-empno
+               file status is ws-cm-status.
+           select reject-file assign to "SQLREJ"
+               organization is line sequential
+               file status is ws-rj-status.
+           select prior-balance-master assign to "PRIORBAL"
+               organization is indexed
+               access mode is random
+               record key is pb-empno
+               file status is ws-pb-status.
+           select prior-name-master assign to "PRIORNAM"
+               organization is indexed
+               access mode is random
+               record key is pn-empno
+               file status is ws-pn-status.
+           select exceptions-report assign to "EXCPRPT"
+               organization is line sequential
+               file status is ws-ex-status.
+           select checkpoint-file assign to "CHKPOINT"
+               organization is line sequential
+               file status is ws-ck-status.
+           select dept-param-file assign to "DEPTPARM"
+               organization is line sequential
+               file status is ws-dp-status.
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is ws-au-status.
+           select extract-file assign to "CUSTEXTR"
+               organization is sequential
+               file status is ws-wx-status.
+       data division.
+       file section.
+       fd  customer-master.
+           copy "customer-record.cpy".
+       fd  dept-param-file.
+           copy "dept-param.cpy".
+       fd  audit-file.
+       01  au-audit-record.
+           05  au-empno              pic 9(05).
+           05  filler                pic x(01) value space.
+           05  au-old-name           pic x(30).
+           05  filler                pic x(01) value space.
+           05  au-new-name           pic x(30).
+           05  filler                pic x(01) value space.
+           05  au-timestamp          pic x(15).
+       fd  extract-file.
+           copy "customer-extract.cpy".
+       fd  reject-file.
+       01  rj-reject-record.
+           05  rj-dept-code          pic x(02).
+           05  filler                pic x(01) value space.
+           05  rj-sqlcode            pic s9(9).
+           05  filler                pic x(01) value space.
+           05  rj-empno              pic 9(05).
+           05  filler                pic x(01) value space.
+           05  rj-reason             pic x(30).
+       fd  prior-balance-master.
+       01  pb-prior-balance-record.
+           05  pb-empno              pic 9(05).
+           05  pb-prior-balance      pic 9(7)v99.
+       fd  prior-name-master.
+       01  pn-prior-name-record.
+           05  pn-empno              pic 9(05).
+           05  pn-prior-name         pic x(30).
+       fd  exceptions-report.
+       01  ex-exception-record.
+           05  ex-empno              pic 9(05).
+           05  filler                pic x(01) value space.
+           05  ex-type               pic x(07).
+           05  filler                pic x(01) value space.
+           05  ex-detail             pic x(30).
+       fd  checkpoint-file.
+       01  ck-checkpoint-record.
+           05  ck-empno              pic 9(05).
+           05  filler                pic x(01) value space.
+           05  ck-timestamp          pic x(15).
+       working-storage section.
+       01  ws-customer.
+           05  ws-name      pic x(30).
+           05  ws-age       pic 9(03).
+           05  ws-balance   pic 9(7)v99.
+           05  ws-empno     pic 9(05).
+       01  ws-cm-status          pic x(02).
+       01  ws-rj-status          pic x(02).
+       01  ws-pb-status          pic x(02).
+       01  ws-pn-status          pic x(02).
+       01  ws-ex-status          pic x(02).
+       01  ws-ck-status          pic x(02).
+       01  ws-dp-status          pic x(02).
+       01  ws-au-status          pic x(02).
+       01  ws-prior-name         pic x(30).
+       01  ws-wx-status          pic x(02).
+       01  ws-eof-switch         pic x(01) value "N".
+           88  ws-eof                       value "Y".
+       01  ws-age-switch         pic x(01) value "Y".
+           88  ws-age-valid                 value "Y".
+           88  ws-age-invalid               value "N".
+       01  ws-age-low-limit      pic 9(03) value 0.
+       01  ws-age-high-limit     pic 9(03) value 120.
+       01  ws-checkpoint-interval pic 9(05) value 100.
+       01  ws-checkpoint-counter pic 9(05) comp value zero.
+       01  ws-dept-code          pic x(02) value spaces.
+       01  sqlcode                pic s9(9) comp value zero.
+       01  ws-prior-balance      pic 9(7)v99.
+       01  ws-balance-swing      pic s9(7)v99.
+       01  ws-balance-tolerance  pic 9(5)v99 value 500.00.
+       01  ws-records-read       pic 9(7) comp value zero.
+       01  ws-records-rejected   pic 9(7) comp value zero.
+       01  ws-dept-lookup-errors pic 9(7) comp value zero.
+       01  ws-total-balance      pic 9(9)v99 value zero.
+       01  ws-dept-emp-max       pic 9(05) value 500.
+       01  ws-dept-emp-count     pic 9(05) comp value zero.
+       01  ws-fetch-empno        pic 9(05).
+       01  ws-cursor-eof-switch  pic x(01) value "N".
+           88  ws-cursor-eof                value "Y".
+       01  ws-empno-found-switch pic x(01).
+           88  ws-empno-found               value "Y".
+           88  ws-empno-not-found           value "N".
+       01  ws-dept-employee-table.
+           05  ws-dept-emp-entry occurs 500 times
+                   indexed by ws-demp-idx.
+               10  ws-dept-emp-empno         pic 9(05).
+       linkage section.
+       01  rp-restart-parm-area.
+           05  rp-restart-parm-len   pic s9(4) comp.
+           05  rp-restart-parm-empno pic 9(05).
+       procedure division using rp-restart-parm-area.
+       main-para.
+           perform open-files-para.
+           perform read-dept-param-para.
+           perform load-dept-employees-para.
+           perform restart-para.
+           perform read-customer-para.
+           perform process-customer-para until ws-eof.
+           perform close-files-para.
+           perform control-report-para.
+           stop run.
+
+       restart-para.
+      *> a 5-byte numeric parm greater than zero means the job is
+      *> being restarted after an abend; position the file at the
+      *> checkpointed empno instead of processing the run from the
+      *> first record.  no parm at all is a valid, ordinary way to
+      *> invoke the step, so the length has to be checked before the
+      *> empno overlay is trusted for anything - a short or absent
+      *> parm leaves rp-restart-parm-empno holding undefined data.
+           if rp-restart-parm-len = 5
+                   and rp-restart-parm-empno is numeric
+                   and rp-restart-parm-empno > zero
+               move rp-restart-parm-empno to cm-empno
+               start customer-master key is greater than cm-empno
+               if ws-cm-status not = "00"
+                   display "RESTART START FAILED, STATUS=" ws-cm-status
+                   stop run
+               end-if
+           end-if.
+
+       open-files-para.
+           open input customer-master.
+           if ws-cm-status not = "00"
+               display "CUSTOMER-MASTER OPEN FAILED, STATUS=" ws-cm-status
+               stop run
+           end-if.
+           open output reject-file.
+           if ws-rj-status not = "00"
+               display "REJECT-FILE OPEN FAILED, STATUS=" ws-rj-status
+               stop run
+           end-if.
+           open input prior-balance-master.
+           if ws-pb-status not = "00"
+               display "PRIOR-BALANCE-MASTER OPEN FAILED, STATUS=" ws-pb-status
+               stop run
+           end-if.
+           open input prior-name-master.
+           if ws-pn-status not = "00"
+               display "PRIOR-NAME-MASTER OPEN FAILED, STATUS=" ws-pn-status
+               stop run
+           end-if.
+           open output exceptions-report.
+           if ws-ex-status not = "00"
+               display "EXCEPTIONS-REPORT OPEN FAILED, STATUS=" ws-ex-status
+               stop run
+           end-if.
+           open output checkpoint-file.
+           if ws-ck-status not = "00"
+               display "CHECKPOINT-FILE OPEN FAILED, STATUS=" ws-ck-status
+               stop run
+           end-if.
+           open input dept-param-file.
+           if ws-dp-status not = "00"
+               display "DEPT-PARAM-FILE OPEN FAILED, STATUS=" ws-dp-status
+               stop run
+           end-if.
+           open output audit-file.
+           if ws-au-status not = "00"
+               display "AUDIT-FILE OPEN FAILED, STATUS=" ws-au-status
+               stop run
+           end-if.
+           open output extract-file.
+           if ws-wx-status not = "00"
+               display "EXTRACT-FILE OPEN FAILED, STATUS=" ws-wx-status
+               stop run
+           end-if.
+
+      *> reads the one control card the job carries and takes the
+      *> department code from it, so the same program can be re-run
+      *> for every department at month end without a recompile.
+       read-dept-param-para.
+           read dept-param-file
+               at end
+                   display "DEPT-PARAM-FILE EMPTY, DEPARTMENT CODE REQUIRED"
+                   stop run
+           end-read.
+           move dp-dept-code to ws-dept-code.
+           close dept-param-file.
+
+      *> loads every employee number for ws-dept-code once, up front,
+      *> instead of issuing a select per customer - the department
+      *> roster barely changes within a run and a per-record round
+      *> trip to the database would blow the batch window at our
+      *> nightly volumes.
+       load-dept-employees-para.
+           exec sql
+              declare dept-emp-cursor cursor for
+                 select empno from employees
+                    where dept = :ws-dept-code
+           end-exec.
+           exec sql
+              open dept-emp-cursor
+           end-exec.
+           perform check-cursor-open-para.
+           if sqlcode = zero
+               perform fetch-dept-employee-para
+                   varying ws-demp-idx from 1 by 1
+                   until ws-cursor-eof
+                      or ws-demp-idx > ws-dept-emp-max
+               perform check-dept-table-overflow-para
+               exec sql
+                  close dept-emp-cursor
+               end-exec
+           end-if.
+
+       check-cursor-open-para.
+           if sqlcode not = zero
+               move ws-dept-code                to rj-dept-code
+               move sqlcode                     to rj-sqlcode
+               move zero                         to rj-empno
+               move "DEPT CURSOR OPEN FAILED"    to rj-reason
+               write rj-reject-record
+               add 1 to ws-dept-lookup-errors
+           end-if.
+
+      *> the fetch loop above stops as soon as the table is full,
+      *> which by itself cannot tell "exactly ws-dept-emp-max
+      *> employees" from "more than ws-dept-emp-max employees" -
+      *> both leave ws-cursor-eof false.  fetch one more row here,
+      *> without storing it, to settle which case it actually is
+      *> before reporting an overflow.
+       check-dept-table-overflow-para.
+           if not ws-cursor-eof
+               exec sql
+                  fetch dept-emp-cursor into :ws-fetch-empno
+               end-exec
+               evaluate sqlcode
+                   when zero
+                       move ws-dept-code to rj-dept-code
+                       move zero         to rj-sqlcode
+                       move zero         to rj-empno
+                       move "DEPT EMPLOYEE TABLE OVERFLOW" to rj-reason
+                       write rj-reject-record
+                       add 1 to ws-dept-lookup-errors
+                   when 100
+                       set ws-cursor-eof to true
+                   when other
+                       move ws-dept-code                to rj-dept-code
+                       move sqlcode                      to rj-sqlcode
+                       move zero                          to rj-empno
+                       move "DEPT CURSOR FETCH FAILED"   to rj-reason
+                       write rj-reject-record
+                       add 1 to ws-dept-lookup-errors
+                       set ws-cursor-eof to true
+               end-evaluate
+           end-if.
+
+       fetch-dept-employee-para.
+           exec sql
+              fetch dept-emp-cursor into :ws-fetch-empno
+           end-exec.
+           evaluate sqlcode
+               when zero
+                   move ws-fetch-empno to ws-dept-emp-empno(ws-demp-idx)
+                   add 1 to ws-dept-emp-count
+               when 100
+                   set ws-cursor-eof to true
+               when other
+                   move ws-dept-code                  to rj-dept-code
+                   move sqlcode                        to rj-sqlcode
+                   move zero                            to rj-empno
+                   move "DEPT CURSOR FETCH FAILED"     to rj-reason
+                   write rj-reject-record
+                   add 1 to ws-dept-lookup-errors
+                   set ws-cursor-eof to true
+           end-evaluate.
+
+       read-customer-para.
+           read customer-master
+               at end
+                   set ws-eof to true
+               not at end
+                   add 1 to ws-records-read
+                   move cm-empno   to ws-empno
+                   move cm-name    to ws-name
+                   move cm-age     to ws-age
+                   move cm-balance to ws-balance
+           end-read.
+
+       process-customer-para.
+           perform edit-age-para.
+           if ws-age-valid
+               perform lookup-empno-para
+               if ws-empno-found
+                   perform check-name-change-para
+                   add ws-balance to ws-total-balance
+                   perform reconcile-balance-para
+                   perform write-extract-para
+                   display ws-name
+               end-if
+           end-if.
+           perform checkpoint-para.
+           perform read-customer-para.
+
+       edit-age-para.
+           set ws-age-valid to true.
+           if ws-age is not numeric
+               or ws-age < ws-age-low-limit
+               or ws-age > ws-age-high-limit
+               set ws-age-invalid to true
+               move ws-empno    to ex-empno
+               move "AGE"       to ex-type
+               move "AGE OUTSIDE RANGE 000-120" to ex-detail
+               write ex-exception-record
+               add 1 to ws-records-rejected
+           end-if.
+
+       write-extract-para.
+           move ws-name    to wx-name
+           move ws-age     to wx-age
+           move ws-balance to wx-balance
+           move ws-empno   to wx-empno
+           write wx-customer-extract.
+
+      *> compares the current customer-master name against the name
+      *> on record in prior-name-master and audits the change when
+      *> they differ - a customer with no prior-name-master record
+      *> yet (first time on file) has nothing to compare to, so no
+      *> audit record is written for it.
+       check-name-change-para.
+           move ws-empno to pn-empno
+           read prior-name-master
+               invalid key
+                   move ws-name to ws-prior-name
+               not invalid key
+                   move pn-prior-name to ws-prior-name
+           end-read.
+           if ws-prior-name not = ws-name
+               perform write-audit-para
+           end-if.
+
+       write-audit-para.
+           move ws-empno              to au-empno
+           move ws-prior-name         to au-old-name
+           move ws-name               to au-new-name
+           move function current-date to au-timestamp
+           write au-audit-record.
+
+       control-report-para.
+           display "===== SAMPLE-FREE CONTROL TOTALS =====".
+           display "RECORDS READ.......: " ws-records-read.
+           display "RECORDS REJECTED...: " ws-records-rejected.
+           display "DEPT LOOKUP ERRORS.: " ws-dept-lookup-errors.
+           display "TOTAL BALANCE......: " ws-total-balance.
+           display "=======================================".
+
+       checkpoint-para.
+           add 1 to ws-checkpoint-counter.
+           if ws-checkpoint-counter >= ws-checkpoint-interval
+               move ws-empno              to ck-empno
+               move function current-date to ck-timestamp
+               write ck-checkpoint-record
+               move zero to ws-checkpoint-counter
+           end-if.
+
+      *> a customer with no prior-balance-master record yet (first
+      *> night on file) has nothing to reconcile against, so the
+      *> prior balance defaults to the current balance rather than
+      *> zero - a zero baseline would flag every new customer's
+      *> starting balance as a tolerance-busting swing.
+       reconcile-balance-para.
+           move ws-empno to pb-empno
+           read prior-balance-master
+               invalid key
+                   move ws-balance to ws-prior-balance
+               not invalid key
+                   move pb-prior-balance to ws-prior-balance
+           end-read.
+           compute ws-balance-swing = ws-balance - ws-prior-balance.
+           if ws-balance-swing < zero
+               compute ws-balance-swing = zero - ws-balance-swing
+           end-if.
+           if ws-balance-swing > ws-balance-tolerance
+               move ws-empno    to ex-empno
+               move "BALANCE"   to ex-type
+               move "SWING EXCEEDS PRIOR TOLERANCE" to ex-detail
+               write ex-exception-record
+           end-if.
+
+      *> matches ws-empno against the department roster loaded once by
+      *> load-dept-employees-para, in place of a select per customer.
+       lookup-empno-para.
+           set ws-empno-not-found to true.
+           perform search-dept-emp-para
+               varying ws-demp-idx from 1 by 1
+               until ws-demp-idx > ws-dept-emp-count
+                  or ws-empno-found.
+           if ws-empno-not-found
+               move ws-dept-code to rj-dept-code
+               move zero         to rj-sqlcode
+               move ws-empno     to rj-empno
+               move "EMPNO NOT FOUND IN DEPT TABLE" to rj-reason
+               write rj-reject-record
+               add 1 to ws-records-rejected
+           end-if.
+
+       search-dept-emp-para.
+           if ws-dept-emp-empno(ws-demp-idx) = ws-empno
+               set ws-empno-found to true
+           end-if.
+
+       close-files-para.
+           close customer-master.
+           close reject-file.
+           close prior-balance-master.
+           close prior-name-master.
+           close exceptions-report.
+           close checkpoint-file.
+           close audit-file.
+           close extract-file.
